@@ -0,0 +1,112 @@
+      ******************************************************************
+      * PROGRAM:  AMTINQ00
+      * PURPOSE:  Online CICS inquiry transaction. Operator keys in a
+      *           batch id and record sequence number; the program
+      *           reads the AMTLOOK file (written by AMTSUM00's
+      *           2500-WRITE-LOOKUP paragraph) and displays the
+      *           WS-DATA-1 / WS-DATA-2 / WS-RESULT amounts for that
+      *           record.
+      *
+      * NOTE:     This program uses EXEC CICS commands, a vendor
+      *           runtime extension that GnuCOBOL's translator/compiler
+      *           does not support. It cannot be checked with
+      *           `cobc -fsyntax-only` like the batch programs in this
+      *           repo and has been hand desk-checked against the
+      *           AMTLOOK copybook and standard CICS command syntax
+      *           instead.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMTINQ00.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-INQUIRY-AREA.
+           05  WS-INQ-RUN-DATE         PIC 9(8).
+           05  WS-INQ-BATCH-ID         PIC X(8).
+           05  WS-INQ-RECORD-SEQ       PIC 9(7).
+           05  WS-INQ-KEY.
+               10  WS-INQ-KEY-DATE     PIC 9(8).
+               10  WS-INQ-KEY-BATCH    PIC X(8).
+               10  WS-INQ-KEY-SEQ      PIC 9(7).
+
+       01  WS-INPUT-AREA.
+           05  WS-INPUT-LENGTH         PIC S9(4) COMP VALUE 23.
+           05  WS-INPUT-TEXT           PIC X(23).
+
+       01  WS-RESP-CODE                PIC S9(8) COMP.
+
+       01  WS-OUTPUT-AREA.
+           05  WS-OUT-NOTFND-MSG       PIC X(79)
+               VALUE "RECORD NOT FOUND - RE-ENTER BATCH/SEQUENCE".
+           05  WS-OUT-PROMPT-MSG       PIC X(79)
+               VALUE "ENTER DATE/BATCH-ID/SEQ (8/8/7 CHARS)".
+           05  WS-OUT-RESULT-MSG.
+               10  FILLER              PIC X(7)  VALUE "DATA-1:".
+               10  WS-OUT-DATA-1       PIC -9(7).99.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  FILLER              PIC X(7)  VALUE "DATA-2:".
+               10  WS-OUT-DATA-2       PIC -9(7).99.
+               10  FILLER              PIC X(3)  VALUE SPACES.
+               10  FILLER              PIC X(7)  VALUE "RESULT:".
+               10  WS-OUT-RESULT       PIC -9(8).99.
+               10  FILLER              PIC X(22) VALUE SPACES.
+
+           COPY AMTLOOK.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-RECEIVE-INQUIRY
+           PERFORM 2000-READ-LOOKUP-RECORD
+           PERFORM 3000-SEND-RESPONSE
+           EXEC CICS RETURN END-EXEC.
+
+       1000-RECEIVE-INQUIRY.
+           MOVE -1 TO WS-RESP-CODE
+           PERFORM UNTIL WS-RESP-CODE = DFHRESP(NORMAL)
+               EXEC CICS SEND TEXT
+                   FROM(WS-OUT-PROMPT-MSG)
+                   LENGTH(79)
+                   ERASE
+               END-EXEC
+               MOVE 23 TO WS-INPUT-LENGTH
+               EXEC CICS RECEIVE
+                   INTO(WS-INPUT-TEXT)
+                   LENGTH(WS-INPUT-LENGTH)
+                   RESP(WS-RESP-CODE)
+               END-EXEC
+           END-PERFORM
+           MOVE WS-INPUT-TEXT(1:8) TO WS-INQ-RUN-DATE
+           MOVE WS-INPUT-TEXT(9:8) TO WS-INQ-BATCH-ID
+           MOVE WS-INPUT-TEXT(17:7) TO WS-INQ-RECORD-SEQ
+           MOVE WS-INQ-RUN-DATE TO WS-INQ-KEY-DATE
+           MOVE WS-INQ-BATCH-ID TO WS-INQ-KEY-BATCH
+           MOVE WS-INQ-RECORD-SEQ TO WS-INQ-KEY-SEQ.
+
+       2000-READ-LOOKUP-RECORD.
+           EXEC CICS READ
+               DATASET('AMTLOOK')
+               INTO(LOOKUP-RECORD)
+               RIDFLD(WS-INQ-KEY)
+               KEYLENGTH(23)
+               RESP(WS-RESP-CODE)
+           END-EXEC.
+
+       3000-SEND-RESPONSE.
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               MOVE LOOKUP-DATA-1 TO WS-OUT-DATA-1
+               MOVE LOOKUP-DATA-2 TO WS-OUT-DATA-2
+               MOVE LOOKUP-RESULT TO WS-OUT-RESULT
+               EXEC CICS SEND TEXT
+                   FROM(WS-OUT-RESULT-MSG)
+                   LENGTH(83)
+                   ERASE
+               END-EXEC
+           ELSE
+               EXEC CICS SEND TEXT
+                   FROM(WS-OUT-NOTFND-MSG)
+                   LENGTH(79)
+                   ERASE
+               END-EXEC
+           END-IF.
