@@ -0,0 +1,99 @@
+//AMTSUMJ  JOB (ACCTNO),'AMOUNT SUMMATION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DRIVES AMTSUM00.                                              *
+//* STEP DEFLOOK DEFINES THE AMTLOOK VSAM KSDS USED BY AMTSUM00'S *
+//*   LOOKUP-FILE AND READ BY THE AMTINQ00 ONLINE INQUIRY         *
+//*   TRANSACTION. IT IS A NO-OP ONCE THE CLUSTER ALREADY EXISTS  *
+//*   (IDCAMS RETURNS A DUPLICATE-NAME CONDITION, WHICH THE       *
+//*   "IF LASTCC" CLAUSE BELOW RESETS TO RC=0 SO IT NEVER STOPS   *
+//*   THE REST OF THE JOB).                                        *
+//* STEP CLEANSRT IDEMPOTENTLY DELETES THE PRIOR RUN'S SORTOUT    *
+//*   DATASET SO SORTOUT DISP=NEW BELOW DOES NOT FAIL ONCE        *
+//*   TRANSIN HAS BEEN CATALOGED BY AN EARLIER SUCCESSFUL RUN     *
+//*   (IDCAMS RETURNS RC=8 WHEN THE DATASET DOES NOT YET EXIST,   *
+//*   WHICH THE "IF LASTCC" CLAUSE BELOW RESETS TO RC=0).          *
+//* STEP SORTSTEP PRESORTS THE RAW TRANSACTION EXTRACT SO ALL     *
+//*   DETAIL ('D') RECORDS ARE IN DATA-1 SEQUENCE AHEAD OF THE     *
+//*   SINGLE TRAILER ('T') RECORD, WHICH SORTS LAST BECAUSE 'T'   *
+//*   IS HIGHER THAN 'D' IN THE COLLATING SEQUENCE.                *
+//* STEP CLEANRPT IDEMPOTENTLY DELETES THE PRIOR RUN'S EXCEPRPT/  *
+//*   SUMRPT/GLFEED/CHKPOINT DATASETS SO THE DD DISP=MOD BELOW    *
+//*   GIVES A FRESH DATASET ON A NORMAL RUN RATHER THAN APPENDING *
+//*   TO THE LAST RUN'S REPORT/FEED - AMTSUM00'S OPEN OUTPUT (NOT *
+//*   OPEN EXTEND) FOR A NON-RESTART RUN DEPENDS ON THIS. AMTSUM00*
+//*   ALSO CLEARS CHKPOINT ITSELF ON REACHING NORMAL COMPLETION   *
+//*   (3000-RECONCILE-CONTROL-TOTALS), SO THIS DELETE ONLY MATTERS*
+//*   FOR A NON-RESTART RUN FOLLOWING AN ABEND THAT LEFT A LIVE   *
+//*   CHECKPOINT BEHIND.                                            *
+//* STEP AMTSUM RUNS THE SUMMATION PROGRAM. CHANGE PARM= BELOW TO *
+//*   'MONTHLY' FOR THE MONTH-END ROLLUP RUN; LEAVE AS 'DAILY'    *
+//*   FOR THE NIGHTLY RUN.                                         *
+//* RESTART: IF AMTSUM ABENDS PARTWAY THROUGH, RESUBMIT THIS JOB  *
+//*   WITH RESTART=AMTSUM SO DEFLOOK/CLEANSRT/SORTSTEP/CLEANRPT   *
+//*   ARE NOT RERUN - AMTSUM00 REPOSITIONS ITSELF FROM CHKPOINT   *
+//*   AND APPENDS TO EXCEPRPT/SUMRPT/GLFEED/AMTLOOK RATHER THAN   *
+//*   REPLACING THEM.                                               *
+//*--------------------------------------------------------------*
+//DEFLOOK  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.AMTSUM.AMTLOOK)          -
+         INDEXED                                      -
+         KEYS(23,0)                                    -
+         RECORDSIZE(61,61)                              -
+         CYL(1,1))                                       -
+         DATA (NAME(PROD.AMTSUM.AMTLOOK.DATA))            -
+         INDEX (NAME(PROD.AMTSUM.AMTLOOK.INDEX))
+  IF LASTCC GT 0 THEN SET MAXCC = 0
+//*
+//CLEANSRT EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.AMTSUM.TRANSIN NONVSAM
+  IF LASTCC GT 0 THEN SET MAXCC = 0
+//*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.AMTSUM.TRANSIN.RAW,DISP=SHR
+//SORTOUT  DD  DSN=PROD.AMTSUM.TRANSIN,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(1,1,CH,A,2,9,ZD,A)
+/*
+//*
+//CLEANRPT EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE PROD.AMTSUM.EXCEPRPT NONVSAM
+  IF LASTCC GT 0 THEN SET MAXCC = 0
+  DELETE PROD.AMTSUM.SUMRPT NONVSAM
+  IF LASTCC GT 0 THEN SET MAXCC = 0
+  DELETE PROD.AMTSUM.GLFEED NONVSAM
+  IF LASTCC GT 0 THEN SET MAXCC = 0
+  DELETE PROD.AMTSUM.CHKPOINT NONVSAM
+  IF LASTCC GT 0 THEN SET MAXCC = 0
+//*
+//AMTSUM   EXEC PGM=AMTSUM00,PARM='DAILY'
+//STEPLIB  DD  DSN=PROD.AMTSUM.LOADLIB,DISP=SHR
+//TRANSIN  DD  DSN=PROD.AMTSUM.TRANSIN,DISP=SHR
+//EXCEPRPT DD  DSN=PROD.AMTSUM.EXCEPRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SUMRPT   DD  DSN=PROD.AMTSUM.SUMRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//CHKPOINT DD  DSN=PROD.AMTSUM.CHKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GLFEED   DD  DSN=PROD.AMTSUM.GLFEED,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AMTLOOK  DD  DSN=PROD.AMTSUM.AMTLOOK,DISP=SHR
+//
