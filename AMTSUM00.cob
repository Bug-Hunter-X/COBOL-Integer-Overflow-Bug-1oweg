@@ -0,0 +1,502 @@
+      ******************************************************************
+      * PROGRAM:  AMTSUM00
+      * PURPOSE:  Sums pairs of amounts read from a transaction file
+      *           and reports the per-record and batch totals.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMTSUM00.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT EXCEPT-RPT ASSIGN TO EXCEPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT CHKPT-FILE ASSIGN TO CHKPOINT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT SUMM-RPT ASSIGN TO SUMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUMM-STATUS.
+
+           SELECT GL-FEED-FILE ASSIGN TO GLFEED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GLFEED-STATUS.
+
+           SELECT LOOKUP-FILE ASSIGN TO AMTLOOK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LOOKUP-KEY
+               FILE STATUS IS WS-LOOKUP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRAN-RECORD.
+           05  TRAN-REC-TYPE           PIC X(1).
+               88  TRAN-DETAIL-REC         VALUE 'D'.
+               88  TRAN-TRAILER-REC        VALUE 'T'.
+           05  TRAN-DETAIL-AREA.
+               10  TRAN-DATA-1         PIC S9(7)V99.
+               10  TRAN-DATA-2         PIC S9(7)V99.
+               10  FILLER              PIC X(61).
+           05  TRAN-TRAILER-AREA REDEFINES TRAN-DETAIL-AREA.
+               10  TRAN-TRAILER-COUNT  PIC 9(7).
+               10  TRAN-TRAILER-TOTAL  PIC S9(12)V99.
+               10  FILLER              PIC X(58).
+
+       FD  EXCEPT-RPT
+           RECORDING MODE IS F.
+       01  EXCEPT-RECORD.
+           05  EXCEPT-DATA-1           PIC S9(7)V99.
+           05  FILLER                  PIC X(1).
+           05  EXCEPT-DATA-2           PIC S9(7)V99.
+           05  FILLER                  PIC X(1).
+           05  EXCEPT-REASON-CODE      PIC X(4).
+           05  FILLER                  PIC X(1).
+           05  EXCEPT-REASON-TEXT      PIC X(52).
+           05  FILLER                  PIC X(3).
+
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       01  CHKPT-RECORD.
+           05  CHKPT-RECORD-COUNT      PIC 9(7).
+           05  CHKPT-CONTROL-TOTAL     PIC S9(12)V99.
+           05  CHKPT-LAST-DATA-1       PIC S9(7)V99.
+           05  CHKPT-LAST-DATA-2       PIC S9(7)V99.
+           05  CHKPT-RUN-DATE          PIC 9(8).
+           05  CHKPT-BATCH-ID          PIC X(8).
+           05  FILLER                  PIC X(25).
+
+       FD  SUMM-RPT
+           RECORDING MODE IS F.
+       01  RPT-LINE                    PIC X(132).
+
+       FD  GL-FEED-FILE
+           RECORDING MODE IS F.
+       COPY GLFEED.
+
+       FD  LOOKUP-FILE.
+       COPY AMTLOOK.
+
+       WORKING-STORAGE SECTION.
+       COPY AMTPAIR.
+
+       01  WS-GL-BATCH-ID              PIC X(8) VALUE "AMTBATCH".
+       01  WS-LOOKUP-STATUS            PIC X(2).
+       01  WS-TRANS-STATUS             PIC X(2).
+       01  WS-EXCEPT-STATUS            PIC X(2).
+       01  WS-SUMM-STATUS              PIC X(2).
+       01  WS-GLFEED-STATUS            PIC X(2).
+
+       01  WS-FATAL-ERROR-AREA.
+           05  WS-FATAL-FILE-NAME      PIC X(12).
+           05  WS-FATAL-STATUS         PIC X(2).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X VALUE 'N'.
+               88  WS-END-OF-FILE          VALUE 'Y'.
+           05  WS-CHKPT-EOF-SWITCH     PIC X VALUE 'N'.
+               88  WS-CHKPT-END-OF-FILE    VALUE 'Y'.
+           05  WS-VALID-REC-SWITCH     PIC X VALUE 'N'.
+               88  WS-VALID-RECORD         VALUE 'Y'.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORD-COUNT         PIC 9(7)     VALUE ZERO.
+           05  WS-CONTROL-TOTAL        PIC S9(12)V99 VALUE ZERO.
+           05  WS-TRAILER-COUNT        PIC 9(7)     VALUE ZERO.
+           05  WS-TRAILER-TOTAL        PIC S9(12)V99 VALUE ZERO.
+
+       01  WS-CHECKPOINT-AREA.
+           05  WS-CHKPT-STATUS         PIC X(2).
+           05  WS-RESTART-COUNT        PIC 9(7)     VALUE ZERO.
+           05  WS-RESTART-TOTAL        PIC S9(12)V99 VALUE ZERO.
+           05  WS-SKIP-COUNT           PIC 9(7)     VALUE ZERO.
+
+       01  WS-REPORT-CONTROL.
+           05  WS-PAGE-COUNT           PIC 9(4)  VALUE ZERO.
+           05  WS-LINE-COUNT           PIC 9(3)  VALUE ZERO.
+           05  WS-MAX-LINES            PIC 9(3)  VALUE 55.
+           05  WS-SYS-DATE-8           PIC 9(8).
+           05  WS-RUN-DATE             PIC X(10).
+
+       01  WS-RUN-MODE-AREA.
+           05  WS-RUN-MODE             PIC X(7)  VALUE "DAILY".
+               88  WS-DAILY-MODE            VALUE "DAILY".
+               88  WS-MONTHLY-MODE          VALUE "MONTHLY".
+
+       01  WS-RPT-HEADER-1.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           05  WS-RPT-DATE             PIC X(10).
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  WS-RPT-TITLE            PIC X(24).
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(5)  VALUE "PAGE ".
+           05  WS-RPT-PAGE             PIC ZZZ9.
+           05  FILLER                  PIC X(63) VALUE SPACES.
+
+       01  WS-RPT-HEADER-2.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "BATCH-ID".
+           05  FILLER                  PIC X(9)  VALUE "SEQUENCE".
+           05  FILLER                  PIC X(12) VALUE "DATA-1".
+           05  FILLER                  PIC X(12) VALUE "DATA-2".
+           05  FILLER                  PIC X(14) VALUE "RESULT".
+           05  FILLER                  PIC X(69) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  WS-RPT-BATCH-ID         PIC X(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  WS-RPT-RECORD-SEQ       PIC ZZZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  WS-RPT-D1               PIC -9(7).99.
+           05  FILLER                  PIC X(7)  VALUE SPACES.
+           05  WS-RPT-D2               PIC -9(7).99.
+           05  FILLER                  PIC X(7)  VALUE SPACES.
+           05  WS-RPT-RES              PIC -9(8).99.
+           05  FILLER                  PIC X(59) VALUE SPACES.
+
+       01  WS-RPT-TOTAL-LINE.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE "GRAND TOTAL: ".
+           05  WS-RPT-GRAND-TOTAL      PIC -9(12).99.
+           05  FILLER                  PIC X(96) VALUE SPACES.
+
+       01  WS-RPT-MSG-LINE.
+           05  FILLER                  PIC X(6)   VALUE SPACES.
+           05  WS-RPT-MSG-TEXT         PIC X(120).
+           05  FILLER                  PIC X(6)   VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LEN             PIC S9(4) COMP.
+           05  LS-PARM-TEXT             PIC X(7).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-FILE
+           PERFORM 3000-RECONCILE-CONTROL-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1050-GET-RUN-MODE
+           PERFORM 1300-GET-RUN-DATE
+           PERFORM 1100-READ-LAST-CHECKPOINT
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               MOVE "TRANS-FILE" TO WS-FATAL-FILE-NAME
+               MOVE WS-TRANS-STATUS TO WS-FATAL-STATUS
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF
+           IF WS-RESTART-COUNT > ZERO
+               PERFORM 1200-REPOSITION-INPUT
+           END-IF
+           PERFORM 1160-OPEN-OUTPUT-FILES
+           PERFORM 1150-OPEN-LOOKUP-FILE
+           PERFORM 4100-PRINT-HEADINGS
+           PERFORM 2100-READ-TRANSACTION.
+
+       1050-GET-RUN-MODE.
+           IF LS-PARM-LEN > ZERO
+               MOVE LS-PARM-TEXT(1:LS-PARM-LEN) TO WS-RUN-MODE
+           END-IF
+           IF NOT WS-DAILY-MODE AND NOT WS-MONTHLY-MODE
+               MOVE "DAILY" TO WS-RUN-MODE
+           END-IF.
+
+       1300-GET-RUN-DATE.
+           ACCEPT WS-SYS-DATE-8 FROM DATE YYYYMMDD
+           MOVE WS-SYS-DATE-8(5:2) TO WS-RUN-DATE(1:2)
+           MOVE "/" TO WS-RUN-DATE(3:1)
+           MOVE WS-SYS-DATE-8(7:2) TO WS-RUN-DATE(4:2)
+           MOVE "/" TO WS-RUN-DATE(6:1)
+           MOVE WS-SYS-DATE-8(1:4) TO WS-RUN-DATE(7:4).
+
+       1100-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               PERFORM UNTIL WS-CHKPT-END-OF-FILE
+                   READ CHKPT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CHKPT-EOF-SWITCH
+                       NOT AT END
+                           IF CHKPT-RUN-DATE = WS-SYS-DATE-8
+                               MOVE CHKPT-RECORD-COUNT TO
+                                   WS-RESTART-COUNT
+                               MOVE CHKPT-CONTROL-TOTAL TO
+                                   WS-RESTART-TOTAL
+                           ELSE
+                               DISPLAY "*** STALE CHECKPOINT IGNORED - "
+                                   CHKPT-RUN-DATE " VS " WS-SYS-DATE-8
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHKPT-FILE
+           END-IF.
+
+       1200-REPOSITION-INPUT.
+           MOVE ZERO TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                       MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT
+                   NOT AT END
+                       IF TRAN-DETAIL-REC
+                           ADD 1 TO WS-SKIP-COUNT
+                       END-IF
+               END-READ
+               IF WS-TRANS-STATUS NOT = "00"
+                       AND WS-TRANS-STATUS NOT = "10"
+                   MOVE "TRANS-FILE" TO WS-FATAL-FILE-NAME
+                   MOVE WS-TRANS-STATUS TO WS-FATAL-STATUS
+                   PERFORM 9900-FATAL-FILE-ERROR
+               END-IF
+           END-PERFORM
+           MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+           MOVE WS-RESTART-TOTAL TO WS-CONTROL-TOTAL.
+
+       1160-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND EXCEPT-RPT
+               OPEN EXTEND SUMM-RPT
+               OPEN EXTEND GL-FEED-FILE
+           ELSE
+               OPEN OUTPUT EXCEPT-RPT
+               OPEN OUTPUT SUMM-RPT
+               OPEN OUTPUT GL-FEED-FILE
+           END-IF
+           IF WS-EXCEPT-STATUS NOT = "00"
+               MOVE "EXCEPT-RPT" TO WS-FATAL-FILE-NAME
+               MOVE WS-EXCEPT-STATUS TO WS-FATAL-STATUS
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF
+           IF WS-SUMM-STATUS NOT = "00"
+               MOVE "SUMM-RPT" TO WS-FATAL-FILE-NAME
+               MOVE WS-SUMM-STATUS TO WS-FATAL-STATUS
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF
+           IF WS-GLFEED-STATUS NOT = "00"
+               MOVE "GL-FEED-FILE" TO WS-FATAL-FILE-NAME
+               MOVE WS-GLFEED-STATUS TO WS-FATAL-STATUS
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF.
+
+       1150-OPEN-LOOKUP-FILE.
+           OPEN I-O LOOKUP-FILE
+           IF WS-LOOKUP-STATUS NOT = "00"
+               OPEN OUTPUT LOOKUP-FILE
+               IF WS-LOOKUP-STATUS NOT = "00"
+                   MOVE "LOOKUP-FILE" TO WS-FATAL-FILE-NAME
+                   MOVE WS-LOOKUP-STATUS TO WS-FATAL-STATUS
+                   PERFORM 9900-FATAL-FILE-ERROR
+               END-IF
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           ADD WS-DATA-1 TO WS-DATA-2 GIVING WS-RESULT
+               ON SIZE ERROR
+                   PERFORM 2200-WRITE-EXCEPTION
+               NOT ON SIZE ERROR
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM 4200-PRINT-DETAIL-LINE
+                   PERFORM 2400-WRITE-GL-FEED
+                   PERFORM 2500-WRITE-LOOKUP
+                   ADD WS-RESULT TO WS-CONTROL-TOTAL
+                       ON SIZE ERROR
+                           PERFORM 2250-WRITE-TOTAL-EXCEPTION
+                   END-ADD
+                   PERFORM 2300-WRITE-CHECKPOINT
+           END-ADD
+           PERFORM 2100-READ-TRANSACTION.
+
+       2100-READ-TRANSACTION.
+           MOVE 'N' TO WS-VALID-REC-SWITCH
+           PERFORM UNTIL WS-VALID-RECORD OR WS-END-OF-FILE
+           READ TRANS-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN TRAN-TRAILER-REC
+                           MOVE TRAN-TRAILER-COUNT TO WS-TRAILER-COUNT
+                           MOVE TRAN-TRAILER-TOTAL TO WS-TRAILER-TOTAL
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                           MOVE 'Y' TO WS-VALID-REC-SWITCH
+                       WHEN TRAN-DETAIL-REC
+                           MOVE TRAN-DATA-1 TO WS-DATA-1
+                           MOVE TRAN-DATA-2 TO WS-DATA-2
+                           MOVE 'Y' TO WS-VALID-REC-SWITCH
+                       WHEN OTHER
+                           PERFORM 2150-WRITE-BAD-RECORD-EXCEPTION
+                   END-EVALUATE
+           END-READ
+           IF WS-TRANS-STATUS NOT = "00" AND WS-TRANS-STATUS NOT = "10"
+               MOVE "TRANS-FILE" TO WS-FATAL-FILE-NAME
+               MOVE WS-TRANS-STATUS TO WS-FATAL-STATUS
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF
+           END-PERFORM.
+
+       2150-WRITE-BAD-RECORD-EXCEPTION.
+           MOVE ZERO TO EXCEPT-DATA-1
+           MOVE ZERO TO EXCEPT-DATA-2
+           MOVE 'BADT' TO EXCEPT-REASON-CODE
+           MOVE "INVALID TRAN-REC-TYPE - RECORD SKIPPED"
+               TO EXCEPT-REASON-TEXT
+           PERFORM 2160-WRITE-EXCEPT-RECORD.
+
+       2160-WRITE-EXCEPT-RECORD.
+           WRITE EXCEPT-RECORD
+           IF WS-EXCEPT-STATUS NOT = "00"
+               MOVE "EXCEPT-RPT" TO WS-FATAL-FILE-NAME
+               MOVE WS-EXCEPT-STATUS TO WS-FATAL-STATUS
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF.
+
+       2200-WRITE-EXCEPTION.
+           MOVE WS-DATA-1 TO EXCEPT-DATA-1
+           MOVE WS-DATA-2 TO EXCEPT-DATA-2
+           MOVE 'OVFL' TO EXCEPT-REASON-CODE
+           MOVE "ADD RESULT EXCEEDED WS-RESULT - RECORD REJECTED"
+               TO EXCEPT-REASON-TEXT
+           PERFORM 2160-WRITE-EXCEPT-RECORD.
+
+       2250-WRITE-TOTAL-EXCEPTION.
+           MOVE WS-DATA-1 TO EXCEPT-DATA-1
+           MOVE WS-DATA-2 TO EXCEPT-DATA-2
+           MOVE 'CTOV' TO EXCEPT-REASON-CODE
+           MOVE "CONTROL TOTAL OVERFLOW - TOTAL NOT UPDATED"
+               TO EXCEPT-REASON-TEXT
+           PERFORM 2160-WRITE-EXCEPT-RECORD.
+
+       2300-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE
+           MOVE WS-RECORD-COUNT TO CHKPT-RECORD-COUNT
+           MOVE WS-CONTROL-TOTAL TO CHKPT-CONTROL-TOTAL
+           MOVE WS-DATA-1 TO CHKPT-LAST-DATA-1
+           MOVE WS-DATA-2 TO CHKPT-LAST-DATA-2
+           MOVE WS-SYS-DATE-8 TO CHKPT-RUN-DATE
+           MOVE WS-GL-BATCH-ID TO CHKPT-BATCH-ID
+           WRITE CHKPT-RECORD
+           CLOSE CHKPT-FILE.
+
+       2400-WRITE-GL-FEED.
+           MOVE WS-SYS-DATE-8 TO GL-DATE
+           MOVE WS-GL-BATCH-ID TO GL-BATCH-ID
+           MOVE WS-DATA-1 TO GL-AMOUNT-1
+           MOVE WS-DATA-2 TO GL-AMOUNT-2
+           MOVE WS-RESULT TO GL-TOTAL
+           WRITE GL-FEED-RECORD
+           IF WS-GLFEED-STATUS NOT = "00"
+               MOVE "GL-FEED-FILE" TO WS-FATAL-FILE-NAME
+               MOVE WS-GLFEED-STATUS TO WS-FATAL-STATUS
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF.
+
+       2500-WRITE-LOOKUP.
+           MOVE WS-SYS-DATE-8 TO LOOKUP-RUN-DATE
+           MOVE WS-GL-BATCH-ID TO LOOKUP-BATCH-ID
+           MOVE WS-RECORD-COUNT TO LOOKUP-RECORD-SEQ
+           MOVE WS-DATA-1 TO LOOKUP-DATA-1
+           MOVE WS-DATA-2 TO LOOKUP-DATA-2
+           MOVE WS-RESULT TO LOOKUP-RESULT
+           WRITE LOOKUP-RECORD
+               INVALID KEY
+                   PERFORM 2550-WRITE-LOOKUP-EXCEPTION
+           END-WRITE.
+
+       2550-WRITE-LOOKUP-EXCEPTION.
+           MOVE WS-DATA-1 TO EXCEPT-DATA-1
+           MOVE WS-DATA-2 TO EXCEPT-DATA-2
+           MOVE 'DUPK' TO EXCEPT-REASON-CODE
+           MOVE "DUPLICATE LOOKUP KEY - RECORD NOT WRITTEN TO AMTLOOK"
+               TO EXCEPT-REASON-TEXT
+           PERFORM 2160-WRITE-EXCEPT-RECORD.
+
+       3000-RECONCILE-CONTROL-TOTALS.
+           PERFORM 4300-PRINT-GRAND-TOTAL
+           IF WS-RECORD-COUNT = WS-TRAILER-COUNT
+               AND WS-CONTROL-TOTAL = WS-TRAILER-TOTAL
+               DISPLAY "CONTROL TOTAL MATCH - BATCH IN BALANCE"
+               MOVE "CONTROL TOTAL MATCH - BATCH IN BALANCE"
+                   TO WS-RPT-MSG-TEXT
+           ELSE
+               DISPLAY "*** OUT-OF-BALANCE *** EXPECTED COUNT: "
+                   WS-TRAILER-COUNT " ACTUAL COUNT: " WS-RECORD-COUNT
+               DISPLAY "*** OUT-OF-BALANCE *** EXPECTED TOTAL: "
+                   WS-TRAILER-TOTAL " ACTUAL TOTAL: " WS-CONTROL-TOTAL
+               MOVE "*** OUT-OF-BALANCE *** SEE JOB LOG FOR DETAIL"
+                   TO WS-RPT-MSG-TEXT
+           END-IF
+           MOVE WS-RPT-MSG-LINE TO RPT-LINE
+           PERFORM 4250-WRITE-RPT-LINE
+           PERFORM 3100-CLEAR-CHECKPOINT.
+
+       3100-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE
+           CLOSE CHKPT-FILE.
+
+       4100-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-RUN-DATE TO WS-RPT-DATE
+           IF WS-MONTHLY-MODE
+               MOVE "MONTHLY ROLLUP REPORT" TO WS-RPT-TITLE
+           ELSE
+               MOVE "DAILY SUMMATION REPORT" TO WS-RPT-TITLE
+           END-IF
+           MOVE WS-PAGE-COUNT TO WS-RPT-PAGE
+           MOVE WS-RPT-HEADER-1 TO RPT-LINE
+           PERFORM 4250-WRITE-RPT-LINE
+           MOVE WS-RPT-HEADER-2 TO RPT-LINE
+           PERFORM 4250-WRITE-RPT-LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       4200-PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-MAX-LINES
+               PERFORM 4100-PRINT-HEADINGS
+           END-IF
+           MOVE WS-GL-BATCH-ID TO WS-RPT-BATCH-ID
+           MOVE WS-RECORD-COUNT TO WS-RPT-RECORD-SEQ
+           MOVE WS-DATA-1 TO WS-RPT-D1
+           MOVE WS-DATA-2 TO WS-RPT-D2
+           MOVE WS-RESULT TO WS-RPT-RES
+           MOVE WS-RPT-DETAIL-LINE TO RPT-LINE
+           PERFORM 4250-WRITE-RPT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       4300-PRINT-GRAND-TOTAL.
+           MOVE WS-CONTROL-TOTAL TO WS-RPT-GRAND-TOTAL
+           MOVE WS-RPT-TOTAL-LINE TO RPT-LINE
+           PERFORM 4250-WRITE-RPT-LINE.
+
+       4250-WRITE-RPT-LINE.
+           WRITE RPT-LINE
+           IF WS-SUMM-STATUS NOT = "00"
+               MOVE "SUMM-RPT" TO WS-FATAL-FILE-NAME
+               MOVE WS-SUMM-STATUS TO WS-FATAL-STATUS
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE TRANS-FILE
+           CLOSE EXCEPT-RPT
+           CLOSE SUMM-RPT
+           CLOSE GL-FEED-FILE
+           CLOSE LOOKUP-FILE.
+
+       9900-FATAL-FILE-ERROR.
+           DISPLAY "*** FATAL FILE ERROR ON " WS-FATAL-FILE-NAME
+               " STATUS=" WS-FATAL-STATUS " *** JOB TERMINATED ***"
+           STOP RUN.
