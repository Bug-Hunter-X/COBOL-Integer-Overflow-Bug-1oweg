@@ -0,0 +1,10 @@
+      ******************************************************************
+      * COPYBOOK: AMTPAIR
+      * PURPOSE:  Shared amount-pair layout for add-and-total batch
+      *           programs (WS-DATA-1, WS-DATA-2, WS-RESULT). Keep
+      *           field widths here in sync across all programs that
+      *           COPY this book.
+      ******************************************************************
+       01  WS-DATA-1                   PIC S9(7)V99.
+       01  WS-DATA-2                   PIC S9(7)V99.
+       01  WS-RESULT                   PIC S9(8)V99.
