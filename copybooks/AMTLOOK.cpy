@@ -0,0 +1,21 @@
+      ******************************************************************
+      * COPYBOOK: AMTLOOK
+      * PURPOSE:  Keyed lookup record for a processed amount pair.
+      *           Written by AMTSUM00 to the AMTLOOK VSAM KSDS and
+      *           read by the AMTINQ00 online inquiry transaction so
+      *           an operator can look up a batch/record result.
+      *           The key is run-date-qualified so lookups from prior
+      *           runs remain answerable after later runs add their
+      *           own records - the file is opened I-O/EXTEND by
+      *           AMTSUM00, never OUTPUT, so history persists across
+      *           runs (see AMTSUM00 1150-OPEN-LOOKUP-FILE).
+      ******************************************************************
+       01  LOOKUP-RECORD.
+           05  LOOKUP-KEY.
+               10  LOOKUP-RUN-DATE     PIC 9(8).
+               10  LOOKUP-BATCH-ID     PIC X(8).
+               10  LOOKUP-RECORD-SEQ   PIC 9(7).
+           05  LOOKUP-DATA-1           PIC S9(7)V99.
+           05  LOOKUP-DATA-2           PIC S9(7)V99.
+           05  LOOKUP-RESULT           PIC S9(8)V99.
+           05  FILLER                  PIC X(10).
