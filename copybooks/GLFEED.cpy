@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK: GLFEED
+      * PURPOSE:  Fixed-format GL interface record layout. Shared with
+      *           the general ledger interface job - field widths must
+      *           stay in sync with what that job expects.
+      ******************************************************************
+       01  GL-FEED-RECORD.
+           05  GL-DATE                 PIC 9(8).
+           05  GL-BATCH-ID             PIC X(8).
+           05  GL-AMOUNT-1             PIC S9(7)V99.
+           05  GL-AMOUNT-2             PIC S9(7)V99.
+           05  GL-TOTAL                PIC S9(8)V99.
+           05  FILLER                  PIC X(36).
